@@ -0,0 +1,223 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CST-8283-PROJECT-4.
+       AUTHOR. JONATHON SLAUNWHITE, LIAM HENLEY-VACHON.
+       INSTALLATION. ALGONQUIN.
+       DATE-WRITTEN. 08-08-2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Link Student file and set as line sequential - shares STUFILE.txt
+      *with Program1/CST-8283-PROJECT-2/3 (req 011) instead of reading
+      *a file nothing in the system ever writes
+       SELECT STUFILE-FILE
+        ASSIGN TO
+       "C:\Users\Jonathan\Documents\School\Business Programming\Assignme
+      -"nt 2\STUFILE.txt"
+           ORGANIZATION  IS  LINE  SEQUENTIAL.
+
+      *Link the class roster report output and set as line sequential
+       SELECT CLASS-ROSTER-RECORD
+       ASSIGN TO
+       "C:\Users\Jonathan\Documents\School\Business Programming\Assignme
+      -"nt 2\CLASS-ROSTER.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Shared student record layout - see copybooks/student_record.txt
+       FD STUFILE-FILE.
+       COPY "student_record.txt".
+
+      *Class roster report output
+       FD CLASS-ROSTER-RECORD.
+       01 CLASS-ROSTER-OUT.
+         05 ROSTER-COURSE-CODE PIC X(7).
+         05 FILLER PIC X(4).
+         05 ROSTER-STUDENT-NAME PIC X(40).
+         05 FILLER PIC X(4).
+         05 ROSTER-COURSE-AVERAGE PIC ZZ9.
+
+       WORKING-STORAGE SECTION.
+
+      *End-of-file flag while loading the student table
+       01 WS-EOF PIC X(4).
+
+      *In-memory table of every student read from STUFILE-FILE, with
+      *their five course codes/averages, so rosters can be grouped by
+      *course without needing a SORT step
+       01 STUDENT-TABLE-COUNT PIC 9(3) VALUE 0.
+       01 STUDENT-TABLE-CONTAINER.
+         05 STUDENT-TABLE-ENTRY
+               OCCURS 1 TO 500 TIMES
+               DEPENDING ON STUDENT-TABLE-COUNT
+               INDEXED BY STU-IDX.
+           10 TBL-STUDENT-NAME PIC X(40).
+           10 TBL-COURSE OCCURS 5 TIMES INDEXED BY COURSE-IDX.
+             15 TBL-COURSE-CODE PIC X(7).
+             15 TBL-COURSE-AVERAGE PIC 9(3).
+
+      *Table of distinct course codes found across all students
+       01 COURSE-TABLE-COUNT PIC 9(3) VALUE 0.
+       01 COURSE-FOUND PIC X(3).
+       01 COURSE-TABLE-CONTAINER.
+         05 COURSE-TABLE-ENTRY
+               OCCURS 1 TO 100 TIMES
+               DEPENDING ON COURSE-TABLE-COUNT
+               INDEXED BY COURSE-TABLE-IDX.
+           10 DISTINCT-COURSE-CODE PIC X(7).
+
+      *Report line templates - moved into CLASS-ROSTER-OUT before WRITE
+       01 COURSE-HEADER-LINE.
+         05 FILLER PIC X(19) VALUE "ROSTER FOR COURSE ".
+         05 HEADER-COURSE-CODE PIC X(7).
+
+      *Same width as CLASS-ROSTER-OUT (58 bytes) so the MOVE below
+      *doesn't truncate the last column
+       01 COLUMN-HEADER-LINE.
+         05 FILLER PIC X(7) VALUE "COURSE".
+         05 FILLER PIC X(4) VALUE SPACES.
+         05 FILLER PIC X(40) VALUE "STUDENT NAME".
+         05 FILLER PIC X(4) VALUE SPACES.
+         05 FILLER PIC X(3) VALUE "AVG".
+
+       PROCEDURE DIVISION.
+
+       100-PRODUCE-CLASS-ROSTER.
+      *Open files for read and write
+           PERFORM 201-OPEN-EXTERNAL-FILES.
+      *Load every student and their five courses into memory
+           PERFORM 202-LOAD-STUDENT-TABLE.
+      *Build the list of distinct course codes across all students
+           PERFORM 203-BUILD-COURSE-TABLE.
+      *Write one roster per distinct course code
+           PERFORM 204-WRITE-COURSE-ROSTER
+             VARYING COURSE-TABLE-IDX FROM 1 BY 1
+             UNTIL COURSE-TABLE-IDX > COURSE-TABLE-COUNT.
+      *Close all external files
+           PERFORM 205-CLOSE-EXTERNAL-FILES.
+
+      *Open all external files for read and write
+       201-OPEN-EXTERNAL-FILES.
+           OPEN INPUT STUFILE-FILE.
+           OPEN OUTPUT CLASS-ROSTER-RECORD.
+
+      *Read every STUFILE record into the in-memory student table
+       202-LOAD-STUDENT-TABLE.
+           PERFORM UNTIL WS-EOF IS EQUAL TO "YES"
+               READ STUFILE-FILE
+                   AT END
+                       MOVE "YES" TO WS-EOF
+                   NOT AT END
+                       PERFORM 206-ADD-STUDENT-TO-TABLE
+               END-READ
+           END-PERFORM.
+
+      *Add one STUFILE record, with its five courses, to the table
+       206-ADD-STUDENT-TO-TABLE.
+           ADD 1 TO STUDENT-TABLE-COUNT.
+           MOVE STUDENT-NAME TO TBL-STUDENT-NAME(STUDENT-TABLE-COUNT).
+           MOVE COURSE-CODE-1 TO
+             TBL-COURSE-CODE(STUDENT-TABLE-COUNT 1).
+           MOVE COURSE-AVERAGE-1 TO
+             TBL-COURSE-AVERAGE(STUDENT-TABLE-COUNT 1).
+           MOVE COURSE-CODE-2 TO
+             TBL-COURSE-CODE(STUDENT-TABLE-COUNT 2).
+           MOVE COURSE-AVERAGE-2 TO
+             TBL-COURSE-AVERAGE(STUDENT-TABLE-COUNT 2).
+           MOVE COURSE-CODE-3 TO
+             TBL-COURSE-CODE(STUDENT-TABLE-COUNT 3).
+           MOVE COURSE-AVERAGE-3 TO
+             TBL-COURSE-AVERAGE(STUDENT-TABLE-COUNT 3).
+           MOVE COURSE-CODE-4 TO
+             TBL-COURSE-CODE(STUDENT-TABLE-COUNT 4).
+           MOVE COURSE-AVERAGE-4 TO
+             TBL-COURSE-AVERAGE(STUDENT-TABLE-COUNT 4).
+           MOVE COURSE-CODE-5 TO
+             TBL-COURSE-CODE(STUDENT-TABLE-COUNT 5).
+           MOVE COURSE-AVERAGE-5 TO
+             TBL-COURSE-AVERAGE(STUDENT-TABLE-COUNT 5).
+
+      *Scan every student's five course slots, adding each code not
+      *already in the distinct-course table
+       203-BUILD-COURSE-TABLE.
+           PERFORM VARYING STU-IDX FROM 1 BY 1
+             UNTIL STU-IDX > STUDENT-TABLE-COUNT
+               PERFORM VARYING COURSE-IDX FROM 1 BY 1
+                 UNTIL COURSE-IDX > 5
+                   IF TBL-COURSE-CODE(STU-IDX COURSE-IDX)
+                        IS NOT EQUAL TO SPACES
+                       PERFORM 207-ADD-DISTINCT-COURSE
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *Add the course code at STU-IDX/COURSE-IDX to the distinct-course
+      *table, unless it is already there
+       207-ADD-DISTINCT-COURSE.
+           MOVE "NO" TO COURSE-FOUND.
+           IF COURSE-TABLE-COUNT IS GREATER THAN 0
+               SET COURSE-TABLE-IDX TO 1
+               SEARCH COURSE-TABLE-ENTRY
+                   AT END
+                       MOVE "NO" TO COURSE-FOUND
+                   WHEN DISTINCT-COURSE-CODE(COURSE-TABLE-IDX) IS
+                          EQUAL TO TBL-COURSE-CODE(STU-IDX COURSE-IDX)
+                       MOVE "YES" TO COURSE-FOUND
+               END-SEARCH
+           END-IF.
+
+           IF COURSE-FOUND IS NOT EQUAL TO "YES"
+               ADD 1 TO COURSE-TABLE-COUNT
+               MOVE TBL-COURSE-CODE(STU-IDX COURSE-IDX) TO
+                 DISTINCT-COURSE-CODE(COURSE-TABLE-COUNT)
+           END-IF.
+
+      *Write the roster for the course at COURSE-TABLE-IDX - a header
+      *line followed by every student taking that course
+       204-WRITE-COURSE-ROSTER.
+           MOVE DISTINCT-COURSE-CODE(COURSE-TABLE-IDX) TO
+             HEADER-COURSE-CODE.
+           MOVE COURSE-HEADER-LINE TO CLASS-ROSTER-OUT.
+           WRITE CLASS-ROSTER-OUT.
+
+           MOVE COLUMN-HEADER-LINE TO CLASS-ROSTER-OUT.
+           WRITE CLASS-ROSTER-OUT.
+
+           PERFORM VARYING STU-IDX FROM 1 BY 1
+             UNTIL STU-IDX > STUDENT-TABLE-COUNT
+               PERFORM VARYING COURSE-IDX FROM 1 BY 1
+                 UNTIL COURSE-IDX > 5
+                   IF TBL-COURSE-CODE(STU-IDX COURSE-IDX) IS EQUAL TO
+                        DISTINCT-COURSE-CODE(COURSE-TABLE-IDX)
+                       PERFORM 208-WRITE-ROSTER-DETAIL
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *Write one roster detail line for the student at STU-IDX in the
+      *course slot at COURSE-IDX
+       208-WRITE-ROSTER-DETAIL.
+           MOVE DISTINCT-COURSE-CODE(COURSE-TABLE-IDX) TO
+             ROSTER-COURSE-CODE.
+           MOVE TBL-STUDENT-NAME(STU-IDX) TO ROSTER-STUDENT-NAME.
+           MOVE TBL-COURSE-AVERAGE(STU-IDX COURSE-IDX) TO
+             ROSTER-COURSE-AVERAGE.
+           WRITE CLASS-ROSTER-OUT.
+
+      *Close all external files
+       205-CLOSE-EXTERNAL-FILES.
+           CLOSE STUFILE-FILE.
+           CLOSE CLASS-ROSTER-RECORD.
+
+           STOP RUN.
+           GOBACK.
+
+       END PROGRAM CST-8283-PROJECT-4.
