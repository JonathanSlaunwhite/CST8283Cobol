@@ -0,0 +1,35 @@
+//CST8283 JOB (ACCT),'STUDENT BATCH',CLASS=A,MSGCLASS=A,
+//            NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Nightly student-records run.
+//*
+//* STEP010 - Program1 data entry/carry-forward step. Appends any
+//*           keyed-in students to STUFILE.txt (see req 000 - this no
+//*           longer wipes out prior entries each run; see req 011 -
+//*           STUFILE.txt is now the one file every step shares).
+//* STEP020 - CST-8283-PROJECT-2. Builds the tuition report with
+//*           program subtotals/grand total and the program-of-study
+//*           exception listing.
+//* STEP030 - CST-8283-PROJECT-3. Loads the indexed student file,
+//*           posts the day's tuition transactions, and writes the
+//*           payment audit trail / overpayment queue.
+//*
+//* Each report step is skipped if an earlier step abended or ended
+//* with a return code of 8 or higher, so a failed data-entry step
+//* can't let a stale report run in the nightly window. COND bypasses
+//* the step when the test is TRUE, so GE 8 (not LT) is what skips on
+//* failure.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PROGRAM1
+//STEPLIB  DD DSN=CST8283.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DSN=CST8283.DATAENTRY.INPUT,DISP=SHR
+//*
+//STEP020  EXEC PGM=PROJECT2,COND=(8,GE,STEP010)
+//STEPLIB  DD DSN=CST8283.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PROJECT3,COND=((8,GE,STEP010),(8,GE,STEP020))
+//STEPLIB  DD DSN=CST8283.LOAD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DSN=CST8283.PAYMENTS.INPUT,DISP=SHR
