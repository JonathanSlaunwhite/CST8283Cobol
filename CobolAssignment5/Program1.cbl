@@ -0,0 +1,289 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CST-8283-PROJECT-5.
+       AUTHOR. JONATHON SLAUNWHITE, LIAM HENLEY-VACHON.
+       INSTALLATION. ALGONQUIN.
+       DATE-WRITTEN. 08-08-2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *Link program file and set as line sequential
+       SELECT PROGRAM-FILE
+       ASSIGN TO
+       "C:\Users\Jonathan\Documents\School\Business Programming\Assignme
+      -"nt 2\PROGRAM.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Link Student file and set as line sequential - shares STUFILE.txt
+      *with Program1/CST-8283-PROJECT-2/3 (req 011) instead of reading
+      *a file nothing in the system ever writes
+       SELECT STUFILE-FILE
+        ASSIGN TO
+       "C:\Users\Jonathan\Documents\School\Business Programming\Assignme
+      -"nt 2\STUFILE.txt"
+           ORGANIZATION  IS  LINE  SEQUENTIAL.
+
+      *Link the honour roll report output and set as line sequential
+       SELECT HONOUR-ROLL-RECORD
+       ASSIGN TO
+       "C:\Users\Jonathan\Documents\School\Business Programming\Assignme
+      -"nt 2\HONOUR-ROLL.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Program file table as copy member
+       FD PROGRAM-FILE.
+       COPY "project3_table_data.txt".
+
+      *Shared student record layout - see copybooks/student_record.txt
+       FD STUFILE-FILE.
+       COPY "student_record.txt".
+
+      *Honour roll / academic standing report output
+       FD HONOUR-ROLL-RECORD.
+       01 HONOUR-ROLL-OUT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *Program file container for course code and name
+       01 TABLE-VARIBLES.
+         05 LOAD-TABLE-EOF PIC X(3).
+         05 LOAD-TABLE-COUNTER PIC 9(3).
+         05 PROGRAM-TABLE-COUNT PIC 9(3) VALUE 0.
+
+       01 PROGRAM-FILE-CONTAINER.
+         05 PROGRAM-TABLE-CONTAINER
+               OCCURS 1 TO 500 TIMES
+               DEPENDING ON PROGRAM-TABLE-COUNT
+               INDEXED BY PROGRAM-TABLE-IDX.
+           10 PROGRAM-CODE-CONTAINER PIC X(5).
+           10 PROGRAM-NAME-CONTAINER PIC X(20).
+
+      *End-of-file flag while loading the student table
+       01 WS-EOF PIC X(4).
+      *Temporarily store student average calculations
+       01 STUDENT-AVERAGE PIC 9(3).
+
+      *In-memory table of every student read from STUFILE-FILE, with
+      *their program name, average, and academic standing bucket
+       01 STUDENT-TABLE-COUNT PIC 9(3) VALUE 0.
+       01 STUDENT-TABLE-CONTAINER.
+         05 STUDENT-TABLE-ENTRY
+               OCCURS 1 TO 500 TIMES
+               DEPENDING ON STUDENT-TABLE-COUNT
+               INDEXED BY STU-IDX.
+           10 TBL-STUDENT-NAME PIC X(40).
+           10 TBL-PROGRAM-NAME PIC X(20).
+           10 TBL-STUDENT-AVERAGE PIC 9(3).
+           10 TBL-STANDING PIC X(12).
+
+      *Which standing bucket 205-WRITE-STANDING-SECTION is writing,
+      *and whether that program's header has already been printed
+       01 WS-CURRENT-STANDING PIC X(12).
+       01 WS-PROGRAM-HEADER-WRITTEN PIC X(3).
+       01 SECTION-TITLE PIC X(40).
+
+      *Report line templates - moved into HONOUR-ROLL-OUT before WRITE
+       01 SECTION-HEADER-LINE.
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 SECTION-HEADER-TEXT PIC X(40).
+
+       01 PROGRAM-HEADER-LINE.
+         05 FILLER PIC X(4) VALUE SPACES.
+         05 FILLER PIC X(9) VALUE "PROGRAM: ".
+         05 PROGRAM-HEADER-NAME PIC X(20).
+
+       01 STUDENT-DETAIL-LINE.
+         05 FILLER PIC X(8) VALUE SPACES.
+         05 DETAIL-STUDENT-NAME PIC X(40).
+         05 FILLER PIC X(4) VALUE SPACES.
+         05 DETAIL-STUDENT-AVERAGE PIC ZZ9.
+
+       PROCEDURE DIVISION.
+
+       100-PRODUCE-HONOUR-ROLL.
+      *Open files for read and write
+           PERFORM 201-OPEN-EXTERNAL-FILES.
+      *Load program-of-study table
+           PERFORM 202-READ-TABLE.
+      *Read every student, compute their average, and bucket them
+           PERFORM 203-LOAD-STUDENT-TABLE.
+
+      *Honour roll - average 80 and above
+           MOVE "HONOURS" TO WS-CURRENT-STANDING.
+           MOVE "HONOUR ROLL - AVERAGE 80 AND ABOVE" TO SECTION-TITLE.
+           PERFORM 205-WRITE-STANDING-SECTION.
+
+      *Satisfactory standing - average 50 to 79
+           MOVE "SATISFACTORY" TO WS-CURRENT-STANDING.
+           MOVE "SATISFACTORY STANDING - AVERAGE 50 TO 79" TO
+             SECTION-TITLE.
+           PERFORM 205-WRITE-STANDING-SECTION.
+
+      *Academic probation - average below 50
+           MOVE "PROBATION" TO WS-CURRENT-STANDING.
+           MOVE "ACADEMIC PROBATION - AVERAGE BELOW 50" TO
+             SECTION-TITLE.
+           PERFORM 205-WRITE-STANDING-SECTION.
+
+      *Close all external files
+           PERFORM 206-CLOSE-EXTERNAL-FILES.
+
+      *Open all external files for read and write
+       201-OPEN-EXTERNAL-FILES.
+           OPEN INPUT PROGRAM-FILE.
+           OPEN INPUT STUFILE-FILE.
+           OPEN OUTPUT HONOUR-ROLL-RECORD.
+
+       202-READ-TABLE.
+           PERFORM LOAD-TABLE
+             VARYING LOAD-TABLE-COUNTER FROM 1 BY 1
+             UNTIL LOAD-TABLE-COUNTER IS GREATER THAN 500
+             OR LOAD-TABLE-EOF IS EQUAL TO "YES".
+
+       LOAD-TABLE.
+           READ PROGRAM-FILE
+               AT END
+                   MOVE "YES" TO LOAD-TABLE-EOF
+               NOT AT END
+                   ADD 1 TO PROGRAM-TABLE-COUNT
+                   MOVE PROGRAM-FILE-IN TO PROGRAM-TABLE-CONTAINER(
+                       PROGRAM-TABLE-COUNT).
+
+      *Read every STUFILE record into the in-memory student table
+       203-LOAD-STUDENT-TABLE.
+           PERFORM UNTIL WS-EOF IS EQUAL TO "YES"
+               READ STUFILE-FILE
+                   AT END
+                       MOVE "YES" TO WS-EOF
+                   NOT AT END
+                       PERFORM 207-ADD-STUDENT-TO-TABLE
+               END-READ
+           END-PERFORM.
+
+      *Compute the student's average, look up their program name, and
+      *bucket them by academic standing
+       207-ADD-STUDENT-TO-TABLE.
+           ADD 1 TO STUDENT-TABLE-COUNT.
+           PERFORM 208-CALCULATE-AVERAGE.
+           PERFORM 209-LOOKUP-PROGRAM-NAME.
+
+           MOVE STUDENT-NAME TO TBL-STUDENT-NAME(STUDENT-TABLE-COUNT).
+           MOVE STUDENT-AVERAGE TO
+             TBL-STUDENT-AVERAGE(STUDENT-TABLE-COUNT).
+
+           EVALUATE TRUE
+               WHEN STUDENT-AVERAGE IS GREATER THAN OR EQUAL TO 80
+                   MOVE "HONOURS" TO TBL-STANDING(STUDENT-TABLE-COUNT)
+               WHEN STUDENT-AVERAGE IS LESS THAN 50
+                   MOVE "PROBATION" TO
+                     TBL-STANDING(STUDENT-TABLE-COUNT)
+               WHEN OTHER
+                   MOVE "SATISFACTORY" TO
+                     TBL-STANDING(STUDENT-TABLE-COUNT)
+           END-EVALUATE.
+
+      *Same average formula used by CST-8283-PROJECT-2/3
+       208-CALCULATE-AVERAGE.
+           ADD COURSE-AVERAGE-1 COURSE-AVERAGE-2 COURSE-AVERAGE-3
+             COURSE-AVERAGE-4 TO COURSE-AVERAGE-5.
+
+           DIVIDE 5 INTO COURSE-AVERAGE-5 ROUNDED.
+
+           MOVE COURSE-AVERAGE-5 TO STUDENT-AVERAGE.
+
+       209-LOOKUP-PROGRAM-NAME.
+           MOVE SPACES TO TBL-PROGRAM-NAME(STUDENT-TABLE-COUNT).
+           SET PROGRAM-TABLE-IDX TO 1.
+
+           SEARCH PROGRAM-TABLE-CONTAINER
+               AT END
+                   MOVE SPACES TO
+                     TBL-PROGRAM-NAME(STUDENT-TABLE-COUNT)
+               WHEN PROGRAM-CODE-CONTAINER(PROGRAM-TABLE-IDX) IS
+                      EQUAL TO PROGRAM-OF-STUDY
+                   MOVE PROGRAM-NAME-CONTAINER(PROGRAM-TABLE-IDX) TO
+                     TBL-PROGRAM-NAME(STUDENT-TABLE-COUNT)
+           END-SEARCH.
+
+      *Write one standing section - a title line, then every program
+      *that has a student in this bucket, with that program's students
+       205-WRITE-STANDING-SECTION.
+           MOVE SECTION-TITLE TO SECTION-HEADER-TEXT.
+           MOVE SECTION-HEADER-LINE TO HONOUR-ROLL-OUT.
+           WRITE HONOUR-ROLL-OUT.
+
+           PERFORM VARYING PROGRAM-TABLE-IDX FROM 1 BY 1
+             UNTIL PROGRAM-TABLE-IDX > PROGRAM-TABLE-COUNT
+               MOVE "NO" TO WS-PROGRAM-HEADER-WRITTEN
+               PERFORM VARYING STU-IDX FROM 1 BY 1
+                 UNTIL STU-IDX > STUDENT-TABLE-COUNT
+                   IF TBL-STANDING(STU-IDX) IS EQUAL TO
+                        WS-CURRENT-STANDING
+                     AND TBL-PROGRAM-NAME(STU-IDX) IS EQUAL TO
+                        PROGRAM-NAME-CONTAINER(PROGRAM-TABLE-IDX)
+                       IF WS-PROGRAM-HEADER-WRITTEN IS NOT EQUAL
+                            TO "YES"
+                           PERFORM 210-WRITE-PROGRAM-HEADER
+                           MOVE "YES" TO WS-PROGRAM-HEADER-WRITTEN
+                       END-IF
+                       PERFORM 211-WRITE-STUDENT-DETAIL
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           PERFORM 212-WRITE-UNMATCHED-PROGRAM-STUDENTS.
+
+      *A student whose PROGRAM-OF-STUDY didn't match any program-table
+      *entry still needs to show up on the honour roll / probation
+      *list - list them under their own heading instead of silently
+      *dropping them (req 003 handles this the same way on the main
+      *tuition report)
+       212-WRITE-UNMATCHED-PROGRAM-STUDENTS.
+           MOVE "NO" TO WS-PROGRAM-HEADER-WRITTEN.
+           PERFORM VARYING STU-IDX FROM 1 BY 1
+             UNTIL STU-IDX > STUDENT-TABLE-COUNT
+               IF TBL-STANDING(STU-IDX) IS EQUAL TO
+                    WS-CURRENT-STANDING
+                 AND TBL-PROGRAM-NAME(STU-IDX) IS EQUAL TO SPACES
+                   IF WS-PROGRAM-HEADER-WRITTEN IS NOT EQUAL TO "YES"
+                       MOVE "NO PROGRAM MATCH" TO PROGRAM-HEADER-NAME
+                       MOVE PROGRAM-HEADER-LINE TO HONOUR-ROLL-OUT
+                       WRITE HONOUR-ROLL-OUT
+                       MOVE "YES" TO WS-PROGRAM-HEADER-WRITTEN
+                   END-IF
+                   PERFORM 211-WRITE-STUDENT-DETAIL
+               END-IF
+           END-PERFORM.
+
+       210-WRITE-PROGRAM-HEADER.
+           MOVE PROGRAM-NAME-CONTAINER(PROGRAM-TABLE-IDX) TO
+             PROGRAM-HEADER-NAME.
+           MOVE PROGRAM-HEADER-LINE TO HONOUR-ROLL-OUT.
+           WRITE HONOUR-ROLL-OUT.
+
+       211-WRITE-STUDENT-DETAIL.
+           MOVE TBL-STUDENT-NAME(STU-IDX) TO DETAIL-STUDENT-NAME.
+           MOVE TBL-STUDENT-AVERAGE(STU-IDX) TO
+             DETAIL-STUDENT-AVERAGE.
+           MOVE STUDENT-DETAIL-LINE TO HONOUR-ROLL-OUT.
+           WRITE HONOUR-ROLL-OUT.
+
+      *Close all external files
+       206-CLOSE-EXTERNAL-FILES.
+           CLOSE PROGRAM-FILE.
+           CLOSE STUFILE-FILE.
+           CLOSE HONOUR-ROLL-RECORD.
+
+           STOP RUN.
+           GOBACK.
+
+       END PROGRAM CST-8283-PROJECT-5.
