@@ -8,14 +8,18 @@
 
        ENVIRONMENT DIVISION.
 
+       CONFIGURATION SECTION.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-      *Link Student file and set as line sequential
+      *Link Student file and set as line sequential - shares STUFILE.txt
+      *with Program1 and CST-8283-PROJECT-2 (req 011) so the students
+      *keyed in by Program1 flow through to the indexed file/report
        SELECT STUFILE-FILE
         ASSIGN TO
        "C:\Users\Jonathan\Documents\School\Business Programming\Assignme
-      -"nt 2\STUFILE3.txt"
+      -"nt 2\STUFILE.txt"
            ORGANIZATION  IS  LINE  SEQUENTIAL.
 
       *Link file for student report output and set as line sequential
@@ -44,44 +48,55 @@
           RECORD KEY IS STUDENT-NUMBER-INDEXED
           FILE STATUS IS FILE-STATUS-THING.
 
+      *Link payment audit trail log and set as line sequential
+       SELECT PAYMENT-LOG-FILE
+       ASSIGN TO
+       "C:\Users\Jonathan\Documents\School\Business Programming\Assignme
+      -"nt 2\PAYMENT-LOG.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Link overpayment / refund queue and set as line sequential
+       SELECT OVERPAYMENT-FILE
+       ASSIGN TO
+       "C:\Users\Jonathan\Documents\School\Business Programming\Assignme
+      -"nt 2\OVERPAYMENT-QUEUE.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Link the checkpoint/restart file and set as line sequential
+       SELECT CHECKPOINT-FILE
+       ASSIGN TO
+       "C:\Users\Jonathan\Documents\School\Business Programming\Assignme
+      -"nt 2\CHECKPOINT.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
-      *Variables for new indexed student file
+      *Variables for new indexed student file - shared layout with
+      *every field suffixed -INDEXED (see copybooks/student_record.txt)
         FD STUFILE-FILE-INDEXED.
-       01 STUFILE-FILE-IN-INDEXED.
-         05 STUDENT-NUMBER-INDEXED PIC 9(6).
-         05 TUITION-OWED-INDEXED PIC 9999V99.
-         05 STUDENT-NAME-INDEXED PIC X(40).
-         05 PROGRAM-OF-STUDY-INDEXED PIC X(5).
-         05 COURSE-CODE-1-INDEXED PIC X(7).
-         05 COURSE-AVERAGE-1-INDEXED PIC 9(3).
-         05 COURSE-CODE-2-INDEXED PIC X(7).
-         05 COURSE-AVERAGE-2-INDEXED PIC 9(3).
-         05 COURSE-CODE-3-INDEXED PIC X(7).
-         05 COURSE-AVERAGE-3-INDEXED PIC 9(3).
-         05 COURSE-CODE-4-INDEXED PIC X(7).
-         05 COURSE-AVERAGE-4-INDEXED PIC 9(3).
-         05 COURSE-CODE-5-INDEXED PIC X(7).
-         05 COURSE-AVERAGE-5-INDEXED PIC 9(3).
-
-      *Variables for original student file
+       COPY "student_record.txt"
+         REPLACING ==STUFILE-FILE-IN== BY ==STUFILE-FILE-IN-INDEXED==
+                   ==STUDENT-NUMBER== BY ==STUDENT-NUMBER-INDEXED==
+                   ==TUITION-OWED==   BY ==TUITION-OWED-INDEXED==
+                   ==STUDENT-NAME==   BY ==STUDENT-NAME-INDEXED==
+                   ==PROGRAM-OF-STUDY== BY ==PROGRAM-OF-STUDY-INDEXED==
+                   ==COURSE-CODE-1==  BY ==COURSE-CODE-1-INDEXED==
+                   ==COURSE-AVERAGE-1== BY ==COURSE-AVERAGE-1-INDEXED==
+                   ==COURSE-CODE-2==  BY ==COURSE-CODE-2-INDEXED==
+                   ==COURSE-AVERAGE-2== BY ==COURSE-AVERAGE-2-INDEXED==
+                   ==COURSE-CODE-3==  BY ==COURSE-CODE-3-INDEXED==
+                   ==COURSE-AVERAGE-3== BY ==COURSE-AVERAGE-3-INDEXED==
+                   ==COURSE-CODE-4==  BY ==COURSE-CODE-4-INDEXED==
+                   ==COURSE-AVERAGE-4== BY ==COURSE-AVERAGE-4-INDEXED==
+                   ==COURSE-CODE-5==  BY ==COURSE-CODE-5-INDEXED==
+                   ==COURSE-AVERAGE-5== BY ==COURSE-AVERAGE-5-INDEXED==.
+
+      *Variables for original student file - shared layout, see
+      *copybooks/student_record.txt
        FD STUFILE-FILE.
-       01 STUFILE-FILE-IN.
-         05 STUDENT-NUMBER PIC 9(6).
-         05 TUITION-OWED PIC 9(6).
-         05 STUDENT-NAME PIC X(40).
-         05 PROGRAM-OF-STUDY PIC X(5).
-         05 COURSE-CODE-1 PIC X(7).
-         05 COURSE-AVERAGE-1 PIC 9(3).
-         05 COURSE-CODE-2 PIC X(7).
-         05 COURSE-AVERAGE-2 PIC 9(3).
-         05 COURSE-CODE-3 PIC X(7).
-         05 COURSE-AVERAGE-3 PIC 9(3).
-         05 COURSE-CODE-4 PIC X(7).
-         05 COURSE-AVERAGE-4 PIC 9(3).
-         05 COURSE-CODE-5 PIC X(7).
-         05 COURSE-AVERAGE-5 PIC 9(3).
+       COPY "student_record.txt".
 
       *Student report out variables
        FD STUDENT-REPORT-RECORD.
@@ -97,7 +112,48 @@
 
       *Program file table as copy member
        FD PROGRAM-FILE.
-       COPY "D:\Users\Liam\project3_table_data.txt".
+       COPY "project3_table_data.txt".
+
+      *Payment audit trail log record - one line per posted payment
+       FD PAYMENT-LOG-FILE.
+       01 PAYMENT-LOG-RECORD.
+         05 LOG-STUDENT-NUMBER PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 LOG-PAYMENT-AMOUNT PIC ZZZZ9.99.
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 LOG-PRIOR-BALANCE PIC ZZZZ9.99.
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 LOG-NEW-BALANCE PIC ZZZZ9.99.
+
+      *Overpayment / refund queue record - any payment exceeding the
+      *student's current balance is routed here instead of going
+      *negative
+       FD OVERPAYMENT-FILE.
+       01 OVERPAYMENT-RECORD.
+         05 OVP-STUDENT-NUMBER PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 OVP-PAYMENT-AMOUNT PIC ZZZZ9.99.
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 OVP-TUITION-OWED PIC ZZZZ9.99.
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 OVP-OVERAGE-AMOUNT PIC ZZZZ9.99.
+
+      *Checkpoint/restart record - current records-read count, the
+      *last student number fully processed, and the control-break
+      *state needed to carry subtotals across a resume
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+         05 CKPT-RECORDS-READ PIC 9(3).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 CKPT-LAST-STUDENT-NUMBER PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 CKPT-FIRST-DETAIL-SW PIC X(3).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 CKPT-PREVIOUS-PROGRAM-NAME PIC X(20).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 CKPT-PROGRAM-SUBTOTAL PIC 9(7)V99.
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 CKPT-GRAND-TOTAL PIC 9(7)V99.
 
       *Column header declarations for student report out file
        01 COLUMN-HEADER.
@@ -111,10 +167,10 @@
 
       *Number of student records read and
        01 STUDENT-RECORDS-READ-SENTENCE.
-         05 NUMBER-RECORDED PIC Z9.
+         05 NUMBER-RECORDED PIC ZZ9.
          05 FILLER PIC X(14).
          05 SENTENCE-WRITE-TWO PIC X(30).
-         05 NUMBER-RECORDED-TWO PIC Z9.
+         05 NUMBER-RECORDED-TWO PIC ZZ9.
 
        WORKING-STORAGE SECTION.
 
@@ -138,17 +194,63 @@
       *Tuition payment from transactions
        01 PAYMENT-WS PIC 9(5)V99.
 
-      *File status field, currently unused but left it just in case
+      *File status for STUFILE-FILE-INDEXED, checked after every
+      *READ/WRITE/REWRITE against it
        01 FILE-STATUS-THING PIC X(2).
-      *Var to check if student number from transactions exists in file
-       01 WS-STU-NUM PIC 9(6).
+      *Flag to keep accepting payment transactions until clerk is done
+       01 WS-MORE-TRANSACTIONS PIC X(3) VALUE "YES".
+      *Tuition owed before a payment is applied, for the audit log
+       01 WS-PRIOR-BALANCE PIC 9(5)V99.
+      *Amount of a payment that exceeds the student's current balance
+       01 WS-OVERAGE-AMOUNT PIC 9(5)V99.
+
+      *Checkpoint/restart working fields
+       01 WS-CHECKPOINT-STATUS PIC X(2).
+       01 WS-RESUME-ANSWER PIC X(3) VALUE "NO".
+       01 WS-CHECKPOINT-EOF PIC X(3) VALUE "NO".
+       01 WS-RESUME-RECORDS-READ PIC 9(3) VALUE 0.
+       01 WS-RESUME-LAST-STUDENT-NUMBER PIC 9(6) VALUE 0.
+       01 WS-RESUME-FIRST-DETAIL-SW PIC X(3) VALUE "YES".
+       01 WS-RESUME-PREVIOUS-PROGRAM-NAME PIC X(20) VALUE SPACES.
+       01 WS-RESUME-PROGRAM-SUBTOTAL PIC 9(7)V99 VALUE 0.
+       01 WS-RESUME-GRAND-TOTAL PIC 9(7)V99 VALUE 0.
 
       *Keep track of number of records read and written
        01 COUNTERS.
-         05 Student-Records-read PIC 9(2).
-         05 Student-Report-records-written PIC 9(2).
+         05 Student-Records-read PIC 9(3).
+         05 Student-Report-records-written PIC 9(3).
          05 READ-COUNTER pic 9(3).
 
+      *Program subtotal / grand total control-break fields
+       01 PROGRAM-CONTROL-BREAK-FIELDS.
+         05 WS-FIRST-DETAIL-SW PIC X(3) VALUE "YES".
+         05 WS-PREVIOUS-PROGRAM-NAME PIC X(20) VALUE SPACES.
+         05 WS-PROGRAM-SUBTOTAL PIC 9(7)V99 VALUE 0.
+         05 WS-GRAND-TOTAL PIC 9(7)V99 VALUE 0.
+
+       01 PROGRAM-SUBTOTAL-LINE.
+         05 FILLER PIC X(13) VALUE "SUBTOTAL FOR ".
+         05 SUBTOTAL-PROGRAM-NAME PIC X(20).
+         05 FILLER PIC X(4) VALUE SPACES.
+         05 FILLER PIC X(15) VALUE "TUITION OWED - ".
+         05 SUBTOTAL-TUITION-OWED PIC ZZZZZZ9.99.
+
+       01 GRAND-TOTAL-LINE.
+         05 FILLER PIC X(27) VALUE "GRAND TOTAL TUITION OWED - ".
+         05 GRAND-TOTAL-TUITION-OWED PIC ZZZZZZ9.99.
+
+      *A student whose PROGRAM-OF-STUDY doesn't match any table entry
+      *(req 003's Project 2 fix, applied here too) - kept the same
+      *width as STUDENT-REPORT-OUT so the MOVE below doesn't truncate
+       01 EXCEPTION-LINE.
+         05 FILLER PIC X(22) VALUE "EXCEPTION - NO MATCH: ".
+         05 EXCEPTION-STUDENT-NUMBER PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 EXCEPTION-STUDENT-NAME PIC X(40).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 EXCEPTION-PROGRAM-OF-STUDY PIC X(5).
+         05 FILLER PIC X(3) VALUE SPACES.
+
       *Screen Section to handle user transactions
        SCREEN SECTION.
        01 STUDENT-DATA-ENTRY-SCREEN.
@@ -164,13 +266,19 @@
        100-PRODUCE-STUDENT-REPORT.
       *Initialize the column headers with their values
            PERFORM 200-INITIALIZE-COLUMN-HEADER.
+      *See if a checkpoint exists from an earlier, interrupted run
+           PERFORM 215-CHECK-FOR-CHECKPOINT.
       *Open files for read and write
            PERFORM 201-OPEN-EXTERNAL-FILES.
       *Load program dta into table
            PERFORM 202-READ-TABLE.
 
-      *Write student info to output file
-           WRITE STUDENT-REPORT-OUT.
+      *Write the header only on a cold start - a resumed run is
+      *appending to a report that already has one
+           IF WS-RESUME-ANSWER IS NOT EQUAL TO "YES"
+             AND WS-RESUME-ANSWER IS NOT EQUAL TO "yes"
+               WRITE STUDENT-REPORT-OUT
+           END-IF.
       *Reset column headers to be empty strings since it caused printing
       *issues
            PERFORM 203-RESET-COLUMN-HEADER.
@@ -179,8 +287,6 @@
            PERFORM UNTIL WS-EOF = 'YES'
       *Read in data from the student file
                PERFORM 204-READ-STUDENT-FILE
-      *Perform transcations on student tuition
-               PERFORM 205-TRANSACTIONS
       *Calculate student average
                PERFORM 206-ARITHMETIC-OPERATIONS
       *Search table for correct course until it has been found
@@ -188,17 +294,34 @@
                  VARYING TABLE-COUNTER FROM 1 BY 1
                  UNTIL TABLE-FOUND = "YES"
                  OR TABLE-COUNTER = 20
-      *If course wasn't found
-               MOVE "NO" TO TABLE-FOUND
 
       *Write out student records and track number of records read
                IF WS-EOF IS NOT EQUAL "YES"
-                   PERFORM 208-WRITE-STUDENT-RECORDS
+      *            Req 003 - a student whose program-of-study doesn't
+      *            match the table goes to the exception listing
+      *            instead of corrupting the previous student's
+      *            program subtotal
+                   IF TABLE-FOUND IS EQUAL TO "YES"
+                       PERFORM 208-WRITE-STUDENT-RECORDS
+                   ELSE
+                       PERFORM 218-WRITE-EXCEPTION-RECORD
+                   END-IF
                    ADD 1 TO Student-Records-read
+      *            Checkpoint progress in case this run gets interrupted
+                   PERFORM 217-WRITE-CHECKPOINT
                END-IF
 
            END-PERFORM.
 
+      *Write the final program subtotal and the report grand total
+           IF WS-FIRST-DETAIL-SW IS NOT EQUAL TO "YES"
+               PERFORM 211-WRITE-PROGRAM-SUBTOTAL
+           END-IF.
+
+           MOVE WS-GRAND-TOTAL TO GRAND-TOTAL-TUITION-OWED.
+           MOVE GRAND-TOTAL-LINE TO STUDENT-REPORT-OUT.
+           WRITE STUDENT-REPORT-OUT.
+
       *Initialize number of records read pic
            MOVE "Number of records read" TO
              STUDENT-RECORDS-READ-SENTENCE.
@@ -211,27 +334,105 @@
 
            WRITE STUDENT-REPORT-OUT.
 
+      *Report finished cleanly - clear the checkpoint so the next run
+      *starts fresh instead of offering to resume a finished job
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *Indexed file was loaded in OUTPUT mode above, so switch it to
+      *random I-O before taking payment transactions against it
+           PERFORM 212-REOPEN-INDEXED-FOR-TRANSACTIONS.
+
+      *Accept as many payment transactions as the clerk has to post,
+      *for any student number, independent of the number of STUFILE
+      *records read above
+           PERFORM 205-TRANSACTIONS.
+
       *Close all external files
            PERFORM 209-CLOSE-EXTERNAL-FILES.
 
-      *Accept user data from keyboard for transactions
+      *Close the indexed file from output mode and reopen it for
+      *random I-O so transactions can read and rewrite by student
+      *number
+       212-REOPEN-INDEXED-FOR-TRANSACTIONS.
+           CLOSE STUFILE-FILE-INDEXED.
+           OPEN I-O STUFILE-FILE-INDEXED.
+
+      *Accept user data from keyboard for transactions, looping until
+      *the clerk signals there are no more payments to post this run
        205-TRANSACTIONS.
-           DISPLAY STUDENT-DATA-ENTRY-SCREEN.
-           ACCEPT STUDENT-DATA-ENTRY-SCREEN.
-      *Check to see if entered student number is valid
-           IF WS-STU-NUM = STUDENT-NUMBER-INDEXED
-      *Update tuition owed
-               PERFORM 210-UPDATE-TUITION
-      *Re-write indexed student file
-               REWRITE STUFILE-FILE-IN-INDEXED
-               END-REWRITE
-           END-IF.
+           MOVE "YES" TO WS-MORE-TRANSACTIONS.
+           PERFORM UNTIL WS-MORE-TRANSACTIONS IS EQUAL TO "NO"
+             OR WS-MORE-TRANSACTIONS IS EQUAL TO "no"
+               DISPLAY STUDENT-DATA-ENTRY-SCREEN
+               ACCEPT STUDENT-DATA-ENTRY-SCREEN
+      *        Look up the student number keyed in on the screen
+               READ STUFILE-FILE-INDEXED
+                   INVALID KEY
+                       PERFORM 214-CHECK-INDEXED-FILE-STATUS
+                   NOT INVALID KEY
+                       PERFORM 214-CHECK-INDEXED-FILE-STATUS
+      *                Update tuition owed and re-write the record
+                       PERFORM 210-UPDATE-TUITION
+                       REWRITE STUFILE-FILE-IN-INDEXED
+                           INVALID KEY
+                               PERFORM 214-CHECK-INDEXED-FILE-STATUS
+                           NOT INVALID KEY
+                               PERFORM 214-CHECK-INDEXED-FILE-STATUS
+                       END-REWRITE
+               END-READ
+               DISPLAY "ENTER ANOTHER TRANSACTION YES OR NO"
+               ACCEPT WS-MORE-TRANSACTIONS
+           END-PERFORM.
 
-      *Calculate new tuition cost
+      *Calculate new tuition cost and append a line to the payment
+      *audit trail so finance can reconcile postings against receipts
        210-UPDATE-TUITION.
+           MOVE TUITION-OWED-INDEXED TO WS-PRIOR-BALANCE.
+
+      *    A payment bigger than what's owed can't be applied in full -
+      *    route the overage to the refund queue and only apply what's
+      *    actually owed so the balance can never go negative
+           IF PAYMENT-WS > WS-PRIOR-BALANCE
+               COMPUTE WS-OVERAGE-AMOUNT = PAYMENT-WS - WS-PRIOR-BALANCE
+               PERFORM 213-WRITE-OVERPAYMENT-RECORD
+               MOVE WS-PRIOR-BALANCE TO PAYMENT-WS
+           END-IF.
+
            SUBTRACT PAYMENT-WS FROM TUITION-OWED-INDEXED
              GIVING TUITION-OWED-INDEXED.
 
+           MOVE STUDENT-NUMBER-INDEXED TO LOG-STUDENT-NUMBER.
+           MOVE PAYMENT-WS TO LOG-PAYMENT-AMOUNT.
+           MOVE WS-PRIOR-BALANCE TO LOG-PRIOR-BALANCE.
+           MOVE TUITION-OWED-INDEXED TO LOG-NEW-BALANCE.
+           WRITE PAYMENT-LOG-RECORD.
+
+      *    Write the original payment amount, the balance it was
+      *    applied against, and the amount that couldn't be applied
+       213-WRITE-OVERPAYMENT-RECORD.
+           MOVE STUDENT-NUMBER-INDEXED TO OVP-STUDENT-NUMBER.
+           MOVE PAYMENT-WS TO OVP-PAYMENT-AMOUNT.
+           MOVE WS-PRIOR-BALANCE TO OVP-TUITION-OWED.
+           MOVE WS-OVERAGE-AMOUNT TO OVP-OVERAGE-AMOUNT.
+           WRITE OVERPAYMENT-RECORD.
+
+      *    Translate FILE-STATUS-THING into a message an operator can
+      *    act on instead of the old unconditional INVALID KEY / NOT
+      *    INVALID KEY placeholder messages
+       214-CHECK-INDEXED-FILE-STATUS.
+           EVALUATE FILE-STATUS-THING
+               WHEN "00"
+                   CONTINUE
+               WHEN "22"
+                   DISPLAY "STUFILE-FILE-INDEXED - DUPLICATE KEY"
+               WHEN "23"
+                   DISPLAY "STUFILE-FILE-INDEXED - RECORD NOT FOUND"
+               WHEN OTHER
+                   DISPLAY "STUFILE-FILE-INDEXED - I/O ERROR, STATUS "
+                     FILE-STATUS-THING
+           END-EVALUATE.
+
       *Initialize column headers
        200-INITIALIZE-COLUMN-HEADER.
            MOVE "NAME" TO NAME-HEADER.
@@ -250,8 +451,118 @@
        201-OPEN-EXTERNAL-FILES.
            OPEN INPUT PROGRAM-FILE.
            OPEN I-O STUFILE-FILE.
-           OPEN OUTPUT STUDENT-REPORT-RECORD.
-           OPEN OUTPUT STUFILE-FILE-INDEXED.
+
+      *    A resumed run must not re-open STUFILE-FILE-INDEXED,
+      *    PAYMENT-LOG-FILE, or OVERPAYMENT-FILE OUTPUT - that would
+      *    truncate every student/payment/overpayment already written
+      *    by the interrupted run. 216-REPOSITION-STUFILE only re-reads
+      *    STUFILE-FILE to skip forward; it never re-writes to the
+      *    indexed file, so I-O is safe and leaves those records intact
+           IF WS-RESUME-ANSWER IS EQUAL TO "YES" OR "yes"
+               OPEN EXTEND STUDENT-REPORT-RECORD
+               OPEN I-O STUFILE-FILE-INDEXED
+               OPEN EXTEND PAYMENT-LOG-FILE
+               OPEN EXTEND OVERPAYMENT-FILE
+               MOVE WS-RESUME-RECORDS-READ TO Student-Records-read
+               MOVE WS-RESUME-FIRST-DETAIL-SW TO WS-FIRST-DETAIL-SW
+               MOVE WS-RESUME-PREVIOUS-PROGRAM-NAME TO
+                 WS-PREVIOUS-PROGRAM-NAME
+               MOVE WS-RESUME-PROGRAM-SUBTOTAL TO WS-PROGRAM-SUBTOTAL
+               MOVE WS-RESUME-GRAND-TOTAL TO WS-GRAND-TOTAL
+               PERFORM 216-REPOSITION-STUFILE
+           ELSE
+               OPEN OUTPUT STUDENT-REPORT-RECORD
+               OPEN OUTPUT STUFILE-FILE-INDEXED
+               OPEN OUTPUT PAYMENT-LOG-FILE
+               OPEN OUTPUT OVERPAYMENT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *See if a prior, interrupted run left a checkpoint behind and,
+      *if the clerk wants to resume it, load the last position reached.
+      *Clearing the checkpoint on a clean finish (201-OPEN-EXTERNAL-
+      *FILES / end of 100-PRODUCE-STUDENT-REPORT) leaves a zero-byte
+      *file behind, not a missing one, so status "35" alone can't tell
+      *a real checkpoint from a cleared one - read the first record
+      *before ever asking to resume.
+       215-CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS IS EQUAL TO "35"
+               MOVE "NO" TO WS-RESUME-ANSWER
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "YES" TO WS-CHECKPOINT-EOF
+                   NOT AT END
+                       MOVE CKPT-RECORDS-READ TO
+                         WS-RESUME-RECORDS-READ
+                       MOVE CKPT-LAST-STUDENT-NUMBER TO
+                         WS-RESUME-LAST-STUDENT-NUMBER
+                       MOVE CKPT-FIRST-DETAIL-SW TO
+                         WS-RESUME-FIRST-DETAIL-SW
+                       MOVE CKPT-PREVIOUS-PROGRAM-NAME TO
+                         WS-RESUME-PREVIOUS-PROGRAM-NAME
+                       MOVE CKPT-PROGRAM-SUBTOTAL TO
+                         WS-RESUME-PROGRAM-SUBTOTAL
+                       MOVE CKPT-GRAND-TOTAL TO
+                         WS-RESUME-GRAND-TOTAL
+               END-READ
+               IF WS-CHECKPOINT-EOF IS EQUAL TO "YES"
+                   MOVE "NO" TO WS-RESUME-ANSWER
+               ELSE
+                   DISPLAY
+                     "CHECKPOINT FOUND - RESUME FROM LAST RUN? YES/N"
+                   ACCEPT WS-RESUME-ANSWER
+                   IF WS-RESUME-ANSWER IS EQUAL TO "YES" OR "yes"
+                       PERFORM UNTIL WS-CHECKPOINT-EOF IS EQUAL TO "YES"
+                           READ CHECKPOINT-FILE
+                               AT END
+                                   MOVE "YES" TO WS-CHECKPOINT-EOF
+                               NOT AT END
+                                   MOVE CKPT-RECORDS-READ TO
+                                     WS-RESUME-RECORDS-READ
+                                   MOVE CKPT-LAST-STUDENT-NUMBER TO
+                                     WS-RESUME-LAST-STUDENT-NUMBER
+                                   MOVE CKPT-FIRST-DETAIL-SW TO
+                                     WS-RESUME-FIRST-DETAIL-SW
+                                   MOVE CKPT-PREVIOUS-PROGRAM-NAME TO
+                                     WS-RESUME-PREVIOUS-PROGRAM-NAME
+                                   MOVE CKPT-PROGRAM-SUBTOTAL TO
+                                     WS-RESUME-PROGRAM-SUBTOTAL
+                                   MOVE CKPT-GRAND-TOTAL TO
+                                     WS-RESUME-GRAND-TOTAL
+                           END-READ
+                       END-PERFORM
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *Re-read (and discard) the STUFILE records already processed by
+      *the prior run so the main loop picks up right after them
+       216-REPOSITION-STUFILE.
+           PERFORM UNTIL STUDENT-NUMBER IS EQUAL TO
+                WS-RESUME-LAST-STUDENT-NUMBER
+             OR WS-EOF IS EQUAL TO "YES"
+               READ STUFILE-FILE INTO STUFILE-FILE-IN
+                   AT END
+                       MOVE "YES" TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+      *Record current progress so the run can be resumed if it is
+      *interrupted before it finishes
+       217-WRITE-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE.
+           MOVE Student-Records-read TO CKPT-RECORDS-READ.
+           MOVE STUDENT-NUMBER TO CKPT-LAST-STUDENT-NUMBER.
+           MOVE WS-FIRST-DETAIL-SW TO CKPT-FIRST-DETAIL-SW.
+           MOVE WS-PREVIOUS-PROGRAM-NAME TO CKPT-PREVIOUS-PROGRAM-NAME.
+           MOVE WS-PROGRAM-SUBTOTAL TO CKPT-PROGRAM-SUBTOTAL.
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
 
        202-READ-TABLE.
 
@@ -273,6 +584,21 @@
 
        208-WRITE-STUDENT-RECORDS.
 
+      *    CONTROL BREAK ON PROGRAM NAME - WRITE A SUBTOTAL WHEN IT CHANGES
+           IF WS-FIRST-DETAIL-SW IS EQUAL TO "YES"
+               MOVE PROGRAM-NAME-RECORD TO WS-PREVIOUS-PROGRAM-NAME
+               MOVE "NO" TO WS-FIRST-DETAIL-SW
+           ELSE
+               IF PROGRAM-NAME-RECORD IS NOT EQUAL TO
+                    WS-PREVIOUS-PROGRAM-NAME
+                   PERFORM 211-WRITE-PROGRAM-SUBTOTAL
+                   MOVE PROGRAM-NAME-RECORD TO WS-PREVIOUS-PROGRAM-NAME
+               END-IF
+           END-IF.
+
+           ADD TUITION-OWED TO WS-PROGRAM-SUBTOTAL.
+           ADD TUITION-OWED TO WS-GRAND-TOTAL.
+
       *    MOVE THE STUDENT VARIABLES TO BE PRINTED TO THE NEW
       *    STUDENT REPORT OUT  FILE
            MOVE STUDENT-NAME TO STUDENT-NAME-RECORD.
@@ -280,10 +606,22 @@
            MOVE TUITION-OWED TO TUITION-OWED-RECORD.
            WRITE STUDENT-REPORT-OUT.
 
+       211-WRITE-PROGRAM-SUBTOTAL.
+
+           MOVE WS-PREVIOUS-PROGRAM-NAME TO SUBTOTAL-PROGRAM-NAME.
+           MOVE WS-PROGRAM-SUBTOTAL TO SUBTOTAL-TUITION-OWED.
+           MOVE PROGRAM-SUBTOTAL-LINE TO STUDENT-REPORT-OUT.
+           WRITE STUDENT-REPORT-OUT.
+
+           MOVE 0 TO WS-PROGRAM-SUBTOTAL.
+
        207-TABLE-SEARCH.
 
       *    SERCHING FOR NEW VALUE SET FOUND VARIABLE TO FALSE
            MOVE "NO" TO TABLE-FOUND.
+      *    Clear PROGRAM-NAME-RECORD too, otherwise a student with no
+      *    match keeps printing under the previous student's program
+           MOVE SPACES TO PROGRAM-NAME-RECORD.
 
       *    IF PROGRAM OF STUDY IS FOUND MOVE FOUND VARIABLE TO YES
       *    THEN MOVE PROGRAM OF STUDY TO APPROPIRATE VARIABLE
@@ -292,6 +630,20 @@
                  PROGRAM-NAME-RECORD
                MOVE "YES" TO TABLE-FOUND.
 
+      *Write a student whose program-of-study didn't match any table
+      *entry to the exception listing instead of the main report
+       218-WRITE-EXCEPTION-RECORD.
+           MOVE STUDENT-NUMBER TO EXCEPTION-STUDENT-NUMBER.
+           MOVE STUDENT-NAME TO EXCEPTION-STUDENT-NAME.
+           MOVE PROGRAM-OF-STUDY TO EXCEPTION-PROGRAM-OF-STUDY.
+
+      *    An exception student has no program to subtotal into, but
+      *    their tuition still belongs in the report's grand total
+           ADD TUITION-OWED TO WS-GRAND-TOTAL.
+
+           MOVE EXCEPTION-LINE TO STUDENT-REPORT-OUT.
+           WRITE STUDENT-REPORT-OUT.
+
        204-READ-STUDENT-FILE.
 
       *    READ THE STUDENT FILE S
@@ -300,22 +652,22 @@
                    MOVE 'YES' TO WS-EOF
            END-READ.
 
-      *    MOVE THE STUDENT DATA INTO A INDEXED SEQUENTIAL FILE
-           MOVE STUFILE-FILE-IN TO STUFILE-FILE-IN-INDEXED.
-
-           ADD 1 TO READ-COUNTER.
-
-           DISPLAY READ-COUNTER.
+      *    LOAD EVERY STUFILE RECORD INTO THE INDEXED FILE, NOT JUST
+      *    THE FIRST TEN - AND SKIP THE STALE RECORD AT END OF FILE
+           IF WS-EOF IS NOT EQUAL TO "YES"
+               MOVE STUFILE-FILE-IN TO STUFILE-FILE-IN-INDEXED
 
-      *ENSURE THAT ONLY THE CORRECT NUMBER OF RECORDS IS READ FROM FILE
+               ADD 1 TO READ-COUNTER
 
-           IF READ-COUNTER <= 10 THEN
+               DISPLAY READ-COUNTER
 
       *        WRITE THE DATA TO THE INDEXED SEQENTIAL FILE
                WRITE STUFILE-FILE-IN-INDEXED
                    INVALID KEY
-                       DISPLAY "INVALID KEY"
-                       DISPLAY "NOT INVALID KEY"
+                       PERFORM 214-CHECK-INDEXED-FILE-STATUS
+                   NOT INVALID KEY
+                       PERFORM 214-CHECK-INDEXED-FILE-STATUS
+               END-WRITE
            END-IF.
 
        206-ARITHMETIC-OPERATIONS.
@@ -345,6 +697,8 @@
            CLOSE PROGRAM-FILE.
            CLOSE STUFILE-FILE.
            CLOSE STUDENT-REPORT-RECORD.
+           CLOSE PAYMENT-LOG-FILE.
+           CLOSE OVERPAYMENT-FILE.
 
       *    END OF PROGRAM
            STOP RUN.
