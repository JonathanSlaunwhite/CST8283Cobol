@@ -8,6 +8,8 @@
 
        environment division.
 
+       configuration section.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
@@ -29,7 +31,19 @@
       -"nt 2\STUDENT-REPORT-RECORD.txt"
        ORGANIZATION  IS  LINE  SEQUENTIAL.
 
-       configuration section.
+       SELECT PROGRAM-EXCEPTION-RECORD
+       ASSIGN TO
+       "C:\Users\Jonathan\Documents\School\Business Programming\Assignme
+      -"nt 2\PROGRAM-EXCEPTION.txt"
+       ORGANIZATION  IS  LINE  SEQUENTIAL.
+
+       SELECT CHECKPOINT-FILE
+       ASSIGN TO
+       "C:\Users\Jonathan\Documents\School\Business Programming\Assignme
+      -"nt 2\CHECKPOINT.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        data division.
 
        FILE SECTION.
@@ -39,22 +53,9 @@
          10 PROGRAM-CODE PIC X(5).
          10 PROGRAM-NAME PIC X(20).
 
+      *Shared student record layout - see copybooks/student_record.txt
        FD STUFILE-FILE.
-       01 STUFILE-FILE-IN.
-         05 STUDENT-NUMBER PIC 9(6).
-         05 TUITION-OWED PIC 9999V99.
-         05 STUDENT-NAME PIC X(40).
-         05 PROGRAM-OF-STUDY PIC X(5).
-         05 COURSE-CODE-1 PIC X(7).
-         05 COURSE-AVERAGE-1 PIC 9(3).
-         05 COURSE-CODE-2 PIC X(7).
-         05 COURSE-AVERAGE-2 PIC 9(3).
-         05 COURSE-CODE-3 PIC X(7).
-         05 COURSE-AVERAGE-3 PIC 9(3).
-         05 COURSE-CODE-4 PIC X(7).
-         05 COURSE-AVERAGE-4 PIC 9(3).
-         05 COURSE-CODE-5 PIC X(7).
-         05 COURSE-AVERAGE-5 PIC 9(3).
+       COPY "student_record.txt".
 
          FD STUDENT-REPORT-RECORD.
        01 STUDENT-REPORT-OUT.
@@ -78,14 +79,49 @@
 
        01 STUDENT-RECORDS-READ-SENTENCE.
          05 SENTENCE-WRITE PIC X(23).
-         05 NUMBER-RECORDED PIC Z9.
+         05 NUMBER-RECORDED PIC ZZ9.
          05 FILLER PIC X(14).
          05 SENTENCE-WRITE-TWO PIC X(30).
-         05 NUMBER-RECORDED-TWO PIC Z9.
+         05 NUMBER-RECORDED-TWO PIC ZZ9.
+
+       FD PROGRAM-EXCEPTION-RECORD.
+       01 PROGRAM-EXCEPTION-OUT.
+         05 EXCEPTION-STUDENT-NUMBER-OUT PIC 9(6).
+         05 FILLER PIC X(2).
+         05 EXCEPTION-STUDENT-NAME-OUT PIC X(40).
+         05 FILLER PIC X(2).
+         05 EXCEPTION-PROGRAM-OF-STUDY-OUT PIC X(5).
+
+      *Checkpoint/restart record - current records-read count, the
+      *last student number fully processed, and the control-break
+      *state needed to carry subtotals across a resume
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+         05 CKPT-RECORDS-READ PIC 9(3).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 CKPT-LAST-STUDENT-NUMBER PIC 9(6).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 CKPT-FIRST-DETAIL-SW PIC X(3).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 CKPT-PREVIOUS-PROGRAM-NAME PIC X(20).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 CKPT-PROGRAM-SUBTOTAL PIC 9(7)V99.
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 CKPT-GRAND-TOTAL PIC 9(7)V99.
+
        working-storage section.
 
+       01 TABLE-VARIBLES.
+         05 LOAD-TABLE-EOF PIC X(3).
+         05 LOAD-TABLE-COUNTER PIC 9(3).
+         05 PROGRAM-TABLE-COUNT PIC 9(3) VALUE 0.
+         05 TABLE-FOUND PIC X(3).
+
        01 PROGRAM-FILE-CONTAINER.
-         05 PROGRAM-TABLE-CONTAINER OCCURS 20 TIMES.
+         05 PROGRAM-TABLE-CONTAINER
+               OCCURS 1 TO 500 TIMES
+               DEPENDING ON PROGRAM-TABLE-COUNT
+               INDEXED BY PROGRAM-TABLE-IDX.
            10 PROGRAM-CODE-CONTAINER PIC X(5).
            10 PROGRAM-NAME-CONTAINER PIC X(20).
 
@@ -93,24 +129,52 @@
        01 STUDENT-AVERAGE PIC 9(3).
 
        01 COUNTERS.
-         05 Student-Records-read PIC 9(2) VALUE 0.
-         05 Student-Report-records-written PIC 9(2).
-
-       01 TABLE-VARIBLES.
-         05 LOAD-TABLE-EOF PIC X(3).
-         05 LOAD-TABLE-COUNTER PIC 9(2).
-         05 TABLE-COUNTER PIC 9(2).
-         05 TABLE-FOUND PIC X(3).
+         05 Student-Records-read PIC 9(3) VALUE 0.
+         05 Student-Report-records-written PIC 9(3).
+
+       01 PROGRAM-CONTROL-BREAK-FIELDS.
+         05 WS-FIRST-DETAIL-SW PIC X(3) VALUE "YES".
+         05 WS-PREVIOUS-PROGRAM-NAME PIC X(20) VALUE SPACES.
+         05 WS-PROGRAM-SUBTOTAL PIC 9(7)V99 VALUE 0.
+         05 WS-GRAND-TOTAL PIC 9(7)V99 VALUE 0.
+
+       01 PROGRAM-SUBTOTAL-LINE.
+         05 FILLER PIC X(13) VALUE "SUBTOTAL FOR ".
+         05 SUBTOTAL-PROGRAM-NAME PIC X(20).
+         05 FILLER PIC X(4) VALUE SPACES.
+         05 FILLER PIC X(15) VALUE "TUITION OWED - ".
+         05 SUBTOTAL-TUITION-OWED PIC ZZZZZZ9.99.
+
+       01 GRAND-TOTAL-LINE.
+         05 FILLER PIC X(27) VALUE "GRAND TOTAL TUITION OWED - ".
+         05 GRAND-TOTAL-TUITION-OWED PIC ZZZZZZ9.99.
+
+      *Checkpoint/restart working fields
+       01 WS-CHECKPOINT-STATUS PIC X(2).
+       01 WS-RESUME-ANSWER PIC X(3) VALUE "NO".
+       01 WS-CHECKPOINT-EOF PIC X(3) VALUE "NO".
+       01 WS-RESUME-RECORDS-READ PIC 9(3) VALUE 0.
+       01 WS-RESUME-LAST-STUDENT-NUMBER PIC 9(6) VALUE 0.
+       01 WS-RESUME-FIRST-DETAIL-SW PIC X(3) VALUE "YES".
+       01 WS-RESUME-PREVIOUS-PROGRAM-NAME PIC X(20) VALUE SPACES.
+       01 WS-RESUME-PROGRAM-SUBTOTAL PIC 9(7)V99 VALUE 0.
+       01 WS-RESUME-GRAND-TOTAL PIC 9(7)V99 VALUE 0.
 
        procedure division.
 
        100-PRODUCE-STUDENT-REPORT.
 
            PERFORM 200-INITIALIZE-COLUMN-HEADER.
+           PERFORM 209-CHECK-FOR-CHECKPOINT.
            PERFORM 201-OPEN-EXTERNAL-FILES.
            PERFORM 202-READ-TABLE.
 
-           WRITE STUDENT-REPORT-OUT.
+      *Write the header only on a cold start - a resumed run is
+      *appending to a report that already has one
+           IF WS-RESUME-ANSWER IS NOT EQUAL TO "YES"
+             AND WS-RESUME-ANSWER IS NOT EQUAL TO "yes"
+               WRITE STUDENT-REPORT-OUT
+           END-IF.
            PERFORM 203-RESET-COLUMN-HEADER.
 
            PERFORM UNTIL WS-EOF = 'YES'
@@ -118,19 +182,31 @@
                PERFORM 205-ARITHMETIC-OPERATIONS
 
                PERFORM 206-TABLE-SEARCH
-                 VARYING TABLE-COUNTER FROM 1 BY 1
-                 UNTIL TABLE-FOUND = "YES"
-                 OR TABLE-COUNTER = 20
-
-               MOVE "NO" TO TABLE-FOUND
 
                IF WS-EOF IS NOT EQUAL "YES"
-                   PERFORM 207-WRITE-STUDENT-RECORDS
+      *            Req 003 - a student whose program-of-study doesn't
+      *            match the table goes to the exception listing
+      *            instead of printing blank on the tuition report
+                   IF TABLE-FOUND IS NOT EQUAL TO "YES"
+                       PERFORM 211-WRITE-EXCEPTION-RECORD
+                   ELSE
+                       PERFORM 207-WRITE-STUDENT-RECORDS
+                   END-IF
                    ADD 1 TO Student-Records-read
+      *            Checkpoint progress in case this run gets interrupted
+                   PERFORM 213-WRITE-CHECKPOINT
                END-IF
 
            END-PERFORM
 
+           IF WS-FIRST-DETAIL-SW IS NOT EQUAL TO "YES"
+               PERFORM 212-WRITE-PROGRAM-SUBTOTAL
+           END-IF
+
+           MOVE WS-GRAND-TOTAL TO GRAND-TOTAL-TUITION-OWED.
+           MOVE GRAND-TOTAL-LINE TO STUDENT-REPORT-OUT.
+           WRITE STUDENT-REPORT-OUT.
+
            MOVE "Number of records read" TO
              STUDENT-RECORDS-READ-SENTENCE.
 
@@ -141,6 +217,11 @@
 
            WRITE STUDENT-REPORT-OUT.
 
+      *Report finished cleanly - clear the checkpoint so the next run
+      *starts fresh instead of offering to resume a finished job
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
            PERFORM 208-CLOSE-EXTERNAL-FILES.
 
        200-INITIALIZE-COLUMN-HEADER.
@@ -161,13 +242,117 @@
 
            OPEN INPUT PROGRAM-FILE.
            OPEN INPUT STUFILE-FILE.
-           OPEN OUTPUT STUDENT-REPORT-RECORD.
+
+      *    On a resumed run, the exception file already has entries
+      *    from the interrupted first half - OPEN EXTEND keeps them,
+      *    matching how STUDENT-REPORT-RECORD is resumed below
+           IF WS-RESUME-ANSWER IS EQUAL TO "YES" OR "yes"
+               OPEN EXTEND STUDENT-REPORT-RECORD
+               OPEN EXTEND PROGRAM-EXCEPTION-RECORD
+               MOVE WS-RESUME-RECORDS-READ TO Student-Records-read
+               MOVE WS-RESUME-FIRST-DETAIL-SW TO WS-FIRST-DETAIL-SW
+               MOVE WS-RESUME-PREVIOUS-PROGRAM-NAME TO
+                 WS-PREVIOUS-PROGRAM-NAME
+               MOVE WS-RESUME-PROGRAM-SUBTOTAL TO WS-PROGRAM-SUBTOTAL
+               MOVE WS-RESUME-GRAND-TOTAL TO WS-GRAND-TOTAL
+               PERFORM 210-REPOSITION-STUFILE
+           ELSE
+               OPEN OUTPUT STUDENT-REPORT-RECORD
+               OPEN OUTPUT PROGRAM-EXCEPTION-RECORD
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *See if a prior, interrupted run left a checkpoint behind and,
+      *if the clerk wants to resume it, load the last position reached.
+      *Clearing the checkpoint on a clean finish (201-OPEN-EXTERNAL-
+      *FILES / end of 100-PRODUCE-STUDENT-REPORT) leaves a zero-byte
+      *file behind, not a missing one, so status "35" alone can't tell
+      *a real checkpoint from a cleared one - read the first record
+      *before ever asking to resume.
+       209-CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS IS EQUAL TO "35"
+               MOVE "NO" TO WS-RESUME-ANSWER
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "YES" TO WS-CHECKPOINT-EOF
+                   NOT AT END
+                       MOVE CKPT-RECORDS-READ TO
+                         WS-RESUME-RECORDS-READ
+                       MOVE CKPT-LAST-STUDENT-NUMBER TO
+                         WS-RESUME-LAST-STUDENT-NUMBER
+                       MOVE CKPT-FIRST-DETAIL-SW TO
+                         WS-RESUME-FIRST-DETAIL-SW
+                       MOVE CKPT-PREVIOUS-PROGRAM-NAME TO
+                         WS-RESUME-PREVIOUS-PROGRAM-NAME
+                       MOVE CKPT-PROGRAM-SUBTOTAL TO
+                         WS-RESUME-PROGRAM-SUBTOTAL
+                       MOVE CKPT-GRAND-TOTAL TO
+                         WS-RESUME-GRAND-TOTAL
+               END-READ
+               IF WS-CHECKPOINT-EOF IS EQUAL TO "YES"
+                   MOVE "NO" TO WS-RESUME-ANSWER
+               ELSE
+                   DISPLAY
+                     "CHECKPOINT FOUND - RESUME FROM LAST RUN? YES/N"
+                   ACCEPT WS-RESUME-ANSWER
+                   IF WS-RESUME-ANSWER IS EQUAL TO "YES" OR "yes"
+                       PERFORM UNTIL WS-CHECKPOINT-EOF IS EQUAL TO "YES"
+                           READ CHECKPOINT-FILE
+                               AT END
+                                   MOVE "YES" TO WS-CHECKPOINT-EOF
+                               NOT AT END
+                                   MOVE CKPT-RECORDS-READ TO
+                                     WS-RESUME-RECORDS-READ
+                                   MOVE CKPT-LAST-STUDENT-NUMBER TO
+                                     WS-RESUME-LAST-STUDENT-NUMBER
+                                   MOVE CKPT-FIRST-DETAIL-SW TO
+                                     WS-RESUME-FIRST-DETAIL-SW
+                                   MOVE CKPT-PREVIOUS-PROGRAM-NAME TO
+                                     WS-RESUME-PREVIOUS-PROGRAM-NAME
+                                   MOVE CKPT-PROGRAM-SUBTOTAL TO
+                                     WS-RESUME-PROGRAM-SUBTOTAL
+                                   MOVE CKPT-GRAND-TOTAL TO
+                                     WS-RESUME-GRAND-TOTAL
+                           END-READ
+                       END-PERFORM
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *Re-read (and discard) the STUFILE records already processed by
+      *the prior run so the main loop picks up right after them
+       210-REPOSITION-STUFILE.
+           PERFORM UNTIL STUDENT-NUMBER IS EQUAL TO
+                WS-RESUME-LAST-STUDENT-NUMBER
+             OR WS-EOF IS EQUAL TO "YES"
+               READ STUFILE-FILE INTO STUFILE-FILE-IN
+                   AT END
+                       MOVE "YES" TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+      *Record current progress so the run can be resumed if it is
+      *interrupted before it finishes
+       213-WRITE-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE.
+           MOVE Student-Records-read TO CKPT-RECORDS-READ.
+           MOVE STUDENT-NUMBER TO CKPT-LAST-STUDENT-NUMBER.
+           MOVE WS-FIRST-DETAIL-SW TO CKPT-FIRST-DETAIL-SW.
+           MOVE WS-PREVIOUS-PROGRAM-NAME TO CKPT-PREVIOUS-PROGRAM-NAME.
+           MOVE WS-PROGRAM-SUBTOTAL TO CKPT-PROGRAM-SUBTOTAL.
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
 
        202-READ-TABLE.
 
            PERFORM LOAD-TABLE
              VARYING LOAD-TABLE-COUNTER FROM 1 BY 1
-             UNTIL LOAD-TABLE-COUNTER IS EQUAL TO 20
+             UNTIL LOAD-TABLE-COUNTER IS GREATER THAN 500
              OR LOAD-TABLE-EOF IS EQUAL TO "YES".
 
        LOAD-TABLE.
@@ -176,11 +361,38 @@
                AT END
                    MOVE "YES" TO LOAD-TABLE-EOF
                NOT AT END
+                   ADD 1 TO PROGRAM-TABLE-COUNT
                    MOVE PROGRAM-FILE-IN TO PROGRAM-TABLE-CONTAINER(
-                       LOAD-TABLE-COUNTER).
+                       PROGRAM-TABLE-COUNT).
+
+       211-WRITE-EXCEPTION-RECORD.
+
+           MOVE STUDENT-NUMBER TO EXCEPTION-STUDENT-NUMBER-OUT.
+           MOVE STUDENT-NAME TO EXCEPTION-STUDENT-NAME-OUT.
+           MOVE PROGRAM-OF-STUDY TO EXCEPTION-PROGRAM-OF-STUDY-OUT.
+
+      *    An exception student has no program to subtotal into, but
+      *    their tuition still belongs in the report's grand total
+           ADD TUITION-OWED TO WS-GRAND-TOTAL.
+
+           WRITE PROGRAM-EXCEPTION-OUT.
 
        207-WRITE-STUDENT-RECORDS.
 
+           IF WS-FIRST-DETAIL-SW IS EQUAL TO "YES"
+               MOVE PROGRAM-NAME-RECORD TO WS-PREVIOUS-PROGRAM-NAME
+               MOVE "NO" TO WS-FIRST-DETAIL-SW
+           ELSE
+               IF PROGRAM-NAME-RECORD IS NOT EQUAL TO
+                    WS-PREVIOUS-PROGRAM-NAME
+                   PERFORM 212-WRITE-PROGRAM-SUBTOTAL
+                   MOVE PROGRAM-NAME-RECORD TO WS-PREVIOUS-PROGRAM-NAME
+               END-IF
+           END-IF.
+
+           ADD TUITION-OWED TO WS-PROGRAM-SUBTOTAL.
+           ADD TUITION-OWED TO WS-GRAND-TOTAL.
+
            MOVE STUDENT-NAME TO STUDENT-NAME-RECORD.
            MOVE STUDENT-AVERAGE TO STUDENT-AVERAGE-RECORD.
 
@@ -188,14 +400,29 @@
 
            WRITE STUDENT-REPORT-OUT.
 
+       212-WRITE-PROGRAM-SUBTOTAL.
+
+           MOVE WS-PREVIOUS-PROGRAM-NAME TO SUBTOTAL-PROGRAM-NAME.
+           MOVE WS-PROGRAM-SUBTOTAL TO SUBTOTAL-TUITION-OWED.
+           MOVE PROGRAM-SUBTOTAL-LINE TO STUDENT-REPORT-OUT.
+           WRITE STUDENT-REPORT-OUT.
+
+           MOVE 0 TO WS-PROGRAM-SUBTOTAL.
+
        206-TABLE-SEARCH.
 
            MOVE "NO" TO TABLE-FOUND.
+           SET PROGRAM-TABLE-IDX TO 1.
 
-           IF PROGRAM-OF-STUDY = PROGRAM-CODE-CONTAINER(TABLE-COUNTER)
-               MOVE PROGRAM-NAME-CONTAINER(TABLE-COUNTER) TO
-                 PROGRAM-NAME-RECORD
-               MOVE "YES" TO TABLE-FOUND.
+           SEARCH PROGRAM-TABLE-CONTAINER
+               AT END
+                   MOVE "NO" TO TABLE-FOUND
+               WHEN PROGRAM-CODE-CONTAINER(PROGRAM-TABLE-IDX)
+                      IS EQUAL TO PROGRAM-OF-STUDY
+                   MOVE PROGRAM-NAME-CONTAINER(PROGRAM-TABLE-IDX) TO
+                     PROGRAM-NAME-RECORD
+                   MOVE "YES" TO TABLE-FOUND
+           END-SEARCH.
 
        204-READ-STUDENT-FILE.
            READ STUFILE-FILE INTO STUFILE-FILE-IN
@@ -217,6 +444,7 @@
            CLOSE PROGRAM-FILE.
            CLOSE STUFILE-FILE.
            CLOSE STUDENT-REPORT-RECORD.
+           CLOSE PROGRAM-EXCEPTION-RECORD.
 
            STOP run.
            goback.
