@@ -3,27 +3,49 @@
 
        environment division.
 
+       configuration section.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *Shares STUFILE.txt with CST-8283-PROJECT-2/3 (req 011) so the
+      *students keyed in here flow into the reports and the indexed
+      *file without a separate hand-off step.
        SELECT STUDENT-FILE-IN
            ASSIGN TO
-           "C:\Users\Jonathan\Documents\School\HELLO.txt"
-               organization IS LINE SEQUENTIAL.
-
-       configuration section.
+           "C:\Users\Jonathan\Documents\School\Business Programming\A
+      -"ssignment 2\STUFILE.txt"
+               organization IS LINE SEQUENTIAL
+               FILE STATUS IS STUDENT-FILE-STATUS.
 
        data division.
        FILE SECTION.
+      *Shared student record layout - see copybooks/student_record.txt.
+      *Program1 only collects number/tuition/name from the clerk; the
+      *program-of-study and course fields are space/zero-filled before
+      *WRITE so every program reads an identically-shaped record.
        FD STUDENT-FILE-IN.
-       01 STUDENT-RECORD-IN.
-         05 STUDENT-NUMBER-IN PIC 9(6).
-         05 TUITION-OWED-IN PIC 9(6).
-         05 STUDENT-NAME-IN PIC A(40).
+       COPY "student_record.txt"
+         REPLACING ==STUFILE-FILE-IN== BY ==STUDENT-RECORD-IN==
+                   ==STUDENT-NUMBER==  BY ==STUDENT-NUMBER-IN==
+                   ==TUITION-OWED==    BY ==TUITION-OWED-IN==
+                   ==STUDENT-NAME==    BY ==STUDENT-NAME-IN==.
 
        working-storage section.
        01 RECORD-BEING-ENTERED.
          05 REPEAT-DATA-ENTRY PIC A(3).
 
+       01 STUDENT-FILE-STATUS PIC X(2).
+
+       01 WS-INPUT-FIELDS.
+         05 WS-STUDENT-NUMBER-IN PIC X(6).
+         05 WS-TUITION-DOLLARS-IN PIC X(4).
+         05 WS-TUITION-CENTS-IN PIC X(2).
+
+      *Numeric working copies used to decimal-align the dollars/cents
+      *keyed in separately into TUITION-OWED-IN PIC 9999V99
+       01 WS-TUITION-DOLLARS PIC 9(4).
+       01 WS-TUITION-CENTS PIC 9(2).
+
        procedure division.
 
        100-STUDENT-RECORDS.
@@ -39,7 +61,11 @@
 
        301-OPEN-FILE.
 
-           OPEN OUTPUT STUDENT-FILE-IN.
+           OPEN EXTEND STUDENT-FILE-IN.
+
+           IF STUDENT-FILE-STATUS IS EQUAL TO "35"
+               OPEN OUTPUT STUDENT-FILE-IN
+           END-IF.
 
        302-ENTER-DATA-TO-RECORD.
            DISPLAY 'Is a Record being entered YES OR NO'.
@@ -54,17 +80,82 @@
 
        401-GET-RECORD-DATA-IN.
 
-           DISPLAY 'PLEASE ENTER STUDENT NUMBER'.
-           ACCEPT STUDENT-NUMBER-IN.
-
-           DISPLAY 'PLEASE ENTER TUITION'.
-           ACCEPT TUITION-OWED-IN
-
-           DISPLAY 'PLEASE ENTER STUDENT NAME'.
-           ACCEPT STUDENT-NAME-IN.
-
+           PERFORM 403-GET-STUDENT-NUMBER.
+           PERFORM 404-GET-TUITION-OWED.
+           PERFORM 405-GET-STUDENT-NAME.
+
+       403-GET-STUDENT-NUMBER.
+
+           MOVE SPACES TO WS-STUDENT-NUMBER-IN.
+
+           PERFORM UNTIL WS-STUDENT-NUMBER-IN IS NUMERIC
+               DISPLAY 'PLEASE ENTER STUDENT NUMBER'
+               ACCEPT WS-STUDENT-NUMBER-IN
+               IF WS-STUDENT-NUMBER-IN IS NOT NUMERIC
+                   DISPLAY 'STUDENT NUMBER MUST BE NUMERIC, RE-ENTER'
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-STUDENT-NUMBER-IN TO STUDENT-NUMBER-IN.
+
+      *Tuition is keyed in as separate dollars/cents fields and
+      *assembled with COMPUTE so the decimal point lands correctly in
+      *TUITION-OWED-IN PIC 9999V99 - a straight MOVE of a 6-digit
+      *alphanumeric string into that field does not align the implied
+      *decimal point and corrupts every amount keyed in.
+       404-GET-TUITION-OWED.
+
+           MOVE SPACES TO WS-TUITION-DOLLARS-IN.
+
+           PERFORM UNTIL WS-TUITION-DOLLARS-IN IS NUMERIC
+               DISPLAY 'PLEASE ENTER TUITION DOLLARS (0000-9999)'
+               ACCEPT WS-TUITION-DOLLARS-IN
+               IF WS-TUITION-DOLLARS-IN IS NOT NUMERIC
+                   DISPLAY 'TUITION DOLLARS MUST BE NUMERIC, RE-ENTER'
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO WS-TUITION-CENTS-IN.
+
+           PERFORM UNTIL WS-TUITION-CENTS-IN IS NUMERIC
+               DISPLAY 'PLEASE ENTER TUITION CENTS (00-99)'
+               ACCEPT WS-TUITION-CENTS-IN
+               IF WS-TUITION-CENTS-IN IS NOT NUMERIC
+                   DISPLAY 'TUITION CENTS MUST BE NUMERIC, RE-ENTER'
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-TUITION-DOLLARS-IN TO WS-TUITION-DOLLARS.
+           MOVE WS-TUITION-CENTS-IN TO WS-TUITION-CENTS.
+
+           COMPUTE TUITION-OWED-IN =
+             WS-TUITION-DOLLARS + (WS-TUITION-CENTS / 100).
+
+       405-GET-STUDENT-NAME.
+
+           MOVE SPACES TO STUDENT-NAME-IN.
+
+           PERFORM UNTIL STUDENT-NAME-IN IS NOT EQUAL TO SPACES
+               DISPLAY 'PLEASE ENTER STUDENT NAME'
+               ACCEPT STUDENT-NAME-IN
+               IF STUDENT-NAME-IN IS EQUAL TO SPACES
+                   DISPLAY 'STUDENT NAME CANNOT BE BLANK, RE-ENTER'
+               END-IF
+           END-PERFORM.
+
+      *Program1 does not collect a program-of-study or course averages,
+      *so fill them in explicitly rather than leaving them to whatever
+      *the runtime pads a short line with - a new entrant with no
+      *program of study assigned yet correctly lands on CST-8283-
+      *PROJECT-2's exception report (req 003) once STUFILE.txt is read.
        402-WRITE-DATA-TO-EXTERNAL-FILE.
 
+           MOVE SPACES TO PROGRAM-OF-STUDY.
+           MOVE SPACES TO COURSE-CODE-1 COURSE-CODE-2 COURSE-CODE-3
+             COURSE-CODE-4 COURSE-CODE-5.
+           MOVE ZEROS TO COURSE-AVERAGE-1 COURSE-AVERAGE-2
+             COURSE-AVERAGE-3 COURSE-AVERAGE-4 COURSE-AVERAGE-5.
+
            WRITE STUDENT-RECORD-IN.
 
        202-File-Processing.
